@@ -0,0 +1,57 @@
+//PROGJOB  JOB (ACCTNO),'PROG NIGHTLY RUN',
+//         CLASS=N,MSGCLASS=X,MSGLEVEL=(1,1),
+//         PRTY=6,REGION=0M,
+//         NOTIFY=&SYSUID
+//*
+//* NIGHTLY BATCH WINDOW - VALIDATES, POSTS AND RECONCILES THE
+//* DAY'S TRANSACTION CODE FEED THROUGH PROG.
+//*
+//STEP010  EXEC PGM=PROG,PARM='F,N'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANIN   DD DSN=PROD.TRAN.DAILY.FEED,DISP=SHR
+//* REJOUT/EXCPOUT ARE NEW EACH RUN. A SAME-DAY RERUN AFTER A CLEAN
+//* COMPLETION WILL FAIL ALLOCATION ON THE DUPLICATE DSN - OPERATIONS
+//* MUST DELETE OR ROLL THESE TO A GDG BEFORE RESUBMITTING SAME-DAY.
+//REJOUT   DD DSN=PROD.TRAN.REJECTS,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITOUT DD DSN=PROD.TRAN.AUDIT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(10,10),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//* CHKPT MUST BE PRE-ALLOCATED (DISP=OLD): PROG REWRITES IT IN PLACE
+//* EVERY CHECKPOINT INTERVAL AND RELIES ON THE OPEN TO OVERWRITE, NOT
+//* APPEND, SO THE FILE ALWAYS HOLDS ONLY THE LATEST CHECKPOINT. CATLG
+//* ON ABEND TOO, SINCE THAT LATEST CHECKPOINT IS WHAT A RESTART READS.
+//CHKPT    DD DSN=PROD.TRAN.CHKPT,
+//         DISP=(OLD,CATLG,CATLG),
+//         DCB=(RECFM=FB,LRECL=94,BLKSIZE=0)
+//EXCPOUT  DD DSN=PROD.TRAN.EXCEPTIONS,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//MASTFILE DD DSN=PROD.TRAN.MASTER,DISP=SHR
+//RPTOUT   DD SYSOUT=*,
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//* STEP020 IS THE SUCCESS PATH: IEFBR14 IS A NO-OP (NO DD
+//* STATEMENTS), SO A CLEAN PROG RETURN CODE JUST FALLS THROUGH
+//* WITH NOTHING FURTHER TO DO.
+//*
+//STEP020  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
+//*
+//* STEP030 ONLY RUNS WHEN PROG ENDED WITH A NONZERO RETURN CODE
+//* (COND=(0,EQ,STEP010) BYPASSES IT ON SUCCESS), SO THE REJECT
+//* LISTING IS SURFACED AND THE SCHEDULER GETS A CLEAN FAIL SIGNAL
+//* WITHOUT ANYONE TAILING SYSOUT.
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.TRAN.REJECTS,DISP=SHR
+//SYSUT2   DD SYSOUT=*,
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
