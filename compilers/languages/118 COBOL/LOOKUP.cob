@@ -0,0 +1,58 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. LOOKUP.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT MASTER-FILE ASSIGN TO MASTFILE
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS RANDOM
+			RECORD KEY IS MT-CODE
+			FILE STATUS IS WS-MAST-FILE-STATUS.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD  MASTER-FILE
+		RECORDING MODE IS F.
+	COPY MASTREC.
+
+	WORKING-STORAGE SECTION.
+	77 WS-MAST-FILE-STATUS      PIC X(2) VALUE SPACES.
+	77 WS-FIRST-CALL-SW         PIC X VALUE 'Y'.
+		88 WS-FIRST-CALL               VALUE 'Y'.
+		88 WS-NOT-FIRST-CALL           VALUE 'N'.
+	77 WS-MASTER-OPEN-SW        PIC X VALUE 'N'.
+		88 WS-MASTER-OPEN              VALUE 'Y'.
+		88 WS-MASTER-NOT-OPEN          VALUE 'N'.
+
+	LINKAGE SECTION.
+	01 LS-TRAN-CODE              PIC X(4).
+	01 LS-FOUND-SWITCH           PIC X.
+		88 LS-CODE-FOUND               VALUE 'Y'.
+		88 LS-CODE-NOT-FOUND           VALUE 'N'.
+
+	PROCEDURE DIVISION USING LS-TRAN-CODE LS-FOUND-SWITCH.
+	0000-LOOKUP-MAIN.
+		IF WS-FIRST-CALL
+			OPEN INPUT MASTER-FILE
+			IF WS-MAST-FILE-STATUS = '00'
+				SET WS-MASTER-OPEN TO TRUE
+			END-IF
+			SET WS-NOT-FIRST-CALL TO TRUE
+		END-IF
+		IF WS-MASTER-NOT-OPEN
+			SET LS-CODE-NOT-FOUND TO TRUE
+		ELSE
+			MOVE LS-TRAN-CODE TO MT-CODE
+			READ MASTER-FILE
+				INVALID KEY
+					SET LS-CODE-NOT-FOUND TO TRUE
+				NOT INVALID KEY
+					IF MT-ACTIVE-FLAG = 'Y'
+					SET LS-CODE-FOUND TO TRUE
+					ELSE
+					SET LS-CODE-NOT-FOUND TO TRUE
+					END-IF
+			END-READ
+		END-IF
+		GOBACK.
