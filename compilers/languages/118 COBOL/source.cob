@@ -2,15 +2,505 @@
 	PROGRAM-ID. PROG.
 
 	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT TRAN-FILE ASSIGN TO TRANIN
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+		SELECT REJECT-FILE ASSIGN TO REJOUT
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+		SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+		SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-CHKPT-FILE-STATUS.
+
+		SELECT EXCEPTION-FILE ASSIGN TO EXCPOUT
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-EXCP-FILE-STATUS.
+
+		SELECT REPORT-FILE ASSIGN TO RPTOUT
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-RPT-FILE-STATUS.
 
 	DATA DIVISION.
+	FILE SECTION.
+	FD  TRAN-FILE
+		RECORDING MODE IS F.
+	COPY TRANREC.
+
+	FD  REJECT-FILE
+		RECORDING MODE IS F.
+	01  REJECT-RECORD              PIC X(80).
+
+	FD  AUDIT-FILE
+		RECORDING MODE IS F.
+	01  AUDIT-RECORD                PIC X(80).
+
+	FD  CHECKPOINT-FILE
+		RECORDING MODE IS F.
+	01  CHECKPOINT-RECORD           PIC X(94).
+
+	FD  EXCEPTION-FILE
+		RECORDING MODE IS F.
+	01  EXCEPTION-RECORD            PIC X(80).
+
+	FD  REPORT-FILE
+		RECORDING MODE IS F.
+	01  REPORT-RECORD                PIC X(80).
+
 	WORKING-STORAGE SECTION.
-	77 n PIC Z9 .
+	77 n PIC ZZZ9 .
+	77 WS-N-VALUE               PIC 9(4) VALUE ZERO.
+	77 WS-TRAN-FILE-STATUS      PIC X(2) VALUE SPACES.
+	77 WS-REJECT-FILE-STATUS    PIC X(2) VALUE SPACES.
+	77 WS-AUDIT-FILE-STATUS     PIC X(2) VALUE SPACES.
+	77 WS-RUN-DATE              PIC 9(8) VALUE ZERO.
+	77 WS-RUN-TIME              PIC 9(8) VALUE ZERO.
+	77 WS-RUN-ID                PIC X(12) VALUE SPACES.
+	77 WS-AUDIT-SEQ             PIC 9(9) VALUE ZERO.
+	77 WS-CHKPT-FILE-STATUS     PIC X(2) VALUE SPACES.
+	77 WS-CHKPT-INTERVAL        PIC 9(9) VALUE 1000.
+	77 WS-PARM-LINE             PIC X(80) VALUE SPACES.
+	77 WS-SKIP-COUNT            PIC 9(9) VALUE ZERO.
+	77 WS-EXCP-FILE-STATUS      PIC X(2) VALUE SPACES.
+	77 WS-RPT-FILE-STATUS       PIC X(2) VALUE SPACES.
+	77 WS-RPT-LINE-COUNT        PIC 9(4) VALUE ZERO.
+	77 WS-RPT-PAGE-COUNT        PIC 9(4) VALUE ZERO.
+	77 WS-RPT-LINES-PER-PAGE    PIC 9(4) VALUE 40.
+
+	01 WS-SWITCHES.
+		05 WS-INPUT-MODE-SW     PIC X VALUE 'F'.
+			88 WS-MODE-FILE            VALUE 'F'.
+			88 WS-MODE-CONSOLE         VALUE 'C'.
+		05 WS-EOF-SWITCH         PIC X VALUE 'N'.
+			88 WS-END-OF-FILE         VALUE 'Y'.
+		05 WS-VALID-SWITCH      PIC X VALUE 'Y'.
+			88 WS-RECORD-VALID        VALUE 'Y'.
+			88 WS-RECORD-INVALID      VALUE 'N'.
+		05 WS-RESTART-SW         PIC X VALUE 'N'.
+			88 WS-RESTART-REQUESTED   VALUE 'Y'.
+		05 WS-FOUND-SWITCH       PIC X VALUE 'Y'.
+			88 WS-CODE-FOUND          VALUE 'Y'.
+			88 WS-CODE-NOT-FOUND      VALUE 'N'.
+		05 WS-BATCH-SW           PIC X VALUE 'Y'.
+			88 WS-BATCH-OK            VALUE 'Y'.
+			88 WS-BATCH-FAILED        VALUE 'N'.
+		05 WS-CHKPT-FOUND-SW     PIC X VALUE 'N'.
+			88 WS-CHKPT-FOUND         VALUE 'Y'.
+			88 WS-CHKPT-NOT-FOUND     VALUE 'N'.
+
+	01 WS-SUMMARY-COUNTERS.
+		05 WS-RECORD-COUNT      PIC 9(9) VALUE ZERO.
+		05 WS-REJECT-COUNT      PIC 9(9) VALUE ZERO.
+		05 WS-EXCEPTION-COUNT   PIC 9(9) VALUE ZERO.
+		05 WS-INPUT-POSITION    PIC 9(9) VALUE ZERO.
+		05 WS-SUM-OF-N          PIC 9(11) VALUE ZERO.
+		05 WS-MIN-N             PIC 9(4) VALUE 9999.
+		05 WS-MAX-N             PIC 9(4) VALUE ZERO.
+
+	01 WS-REJECT-LINE.
+		05 FILLER               PIC X(9) VALUE 'POSITION '.
+		05 WS-REJECT-POSITION   PIC ZZZZZZZZ9.
+		05 FILLER               PIC X(9) VALUE '  VALUE='.
+		05 WS-REJECT-VALUE      PIC X(4).
+		05 FILLER               PIC X(49) VALUE SPACES.
+
+	01 WS-AUDIT-LINE.
+		05 FILLER               PIC X(6) VALUE 'RUNID='.
+		05 WS-AUDIT-RUNID       PIC X(12).
+		05 FILLER               PIC X(5) VALUE ' SEQ='.
+		05 WS-AUDIT-SEQ-OUT     PIC ZZZZZZZZ9.
+		05 FILLER               PIC X(7) VALUE ' VALUE='.
+		05 WS-AUDIT-VALUE       PIC ZZZ9.
+		05 WS-AUDIT-REFERENCE   PIC X(10).
+		05 FILLER               PIC X(27) VALUE SPACES.
+
+	01 WS-EXCEPTION-LINE.
+		05 FILLER               PIC X(9) VALUE 'POSITION '.
+		05 WS-EXCP-POSITION     PIC ZZZZZZZZ9.
+		05 FILLER               PIC X(9) VALUE '  CODE  ='.
+		05 WS-EXCP-VALUE        PIC X(4).
+		05 FILLER               PIC X(49) VALUE SPACES.
+
+	01 WS-RPT-PAGE-HEADING.
+		05 FILLER               PIC X(20)
+			VALUE 'PROG DAILY TRAN RPT'.
+		05 FILLER               PIC X(7)
+			VALUE ' RUNID='.
+		05 WS-RPT-HDR-RUNID     PIC X(12).
+		05 FILLER               PIC X(6) VALUE ' PAGE='.
+		05 WS-RPT-HDR-PAGE      PIC ZZZ9.
+		05 FILLER               PIC X(31) VALUE SPACES.
+
+	01 WS-RPT-TRAN-COL-HDR.
+		05 FILLER               PIC X(12) VALUE '  POSITION'.
+		05 FILLER               PIC X(10) VALUE '    CODE'.
+		05 FILLER               PIC X(14) VALUE '  REFERENCE'.
+		05 FILLER               PIC X(44) VALUE SPACES.
+
+	01 WS-RPT-TRAN-DETAIL.
+		05 FILLER               PIC X(2) VALUE SPACES.
+		05 WS-RPT-DTL-POSITION  PIC ZZZZZZZZ9.
+		05 FILLER               PIC X(4) VALUE SPACES.
+		05 WS-RPT-DTL-CODE      PIC ZZZ9.
+		05 FILLER               PIC X(6) VALUE SPACES.
+		05 WS-RPT-DTL-REFERENCE PIC X(10).
+		05 FILLER               PIC X(45) VALUE SPACES.
+
+	01 WS-RPT-SECTION-LINE.
+		05 WS-RPT-SECTION-TEXT  PIC X(40).
+		05 FILLER               PIC X(40) VALUE SPACES.
+
+	01 WS-CHECKPOINT-LINE.
+		05 FILLER               PIC X(9) VALUE 'POSITION '.
+		05 WS-CHKPT-POSITION    PIC 9(9).
+		05 FILLER               PIC X(6) VALUE ' CNT='.
+		05 WS-CHKPT-RECORD-COUNT PIC 9(9).
+		05 FILLER               PIC X(6) VALUE ' SUM='.
+		05 WS-CHKPT-SUM         PIC 9(11).
+		05 FILLER               PIC X(6) VALUE ' MIN='.
+		05 WS-CHKPT-MIN         PIC 9(4).
+		05 FILLER               PIC X(6) VALUE ' MAX='.
+		05 WS-CHKPT-MAX         PIC 9(4).
+		05 FILLER               PIC X(6) VALUE ' SEQ='.
+		05 WS-CHKPT-AUDIT-SEQ   PIC 9(9).
+		05 FILLER               PIC X(9) VALUE SPACES.
 
 	PROCEDURE DIVISION.
+	0000-MAIN.
+		ACCEPT WS-PARM-LINE FROM COMMAND-LINE
+		UNSTRING WS-PARM-LINE DELIMITED BY ','
+			INTO WS-INPUT-MODE-SW WS-RESTART-SW
+		END-UNSTRING
+		ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+		ACCEPT WS-RUN-TIME FROM TIME
+		STRING WS-RUN-DATE DELIMITED BY SIZE
+			WS-RUN-TIME(1:4) DELIMITED BY SIZE
+			INTO WS-RUN-ID
+		IF WS-MODE-CONSOLE
+			PERFORM 1000-CONSOLE-LOOP
+		ELSE
+			PERFORM 1050-RUN-BATCH
+		END-IF
+		PERFORM 9000-PRINT-SUMMARY
+		IF WS-BATCH-FAILED
+			MOVE 16 TO RETURN-CODE
+		ELSE
+			IF WS-REJECT-COUNT > ZERO
+				OR WS-EXCEPTION-COUNT > ZERO
+				MOVE 4 TO RETURN-CODE
+			END-IF
+		END-IF
+		STOP RUN.
+
+	1050-RUN-BATCH.
+		PERFORM 1051-OPEN-INPUT-FILE
+		IF WS-BATCH-OK
+			IF WS-RESTART-REQUESTED
+				PERFORM 5000-RESTART-REPOSITION
+			END-IF
+		END-IF
+		IF WS-BATCH-OK
+			PERFORM 1052-OPEN-OUTPUT-FILES
+		END-IF
+		IF WS-BATCH-OK
+			PERFORM 1053-OPEN-REPORT-FILE
+		END-IF
+		IF WS-BATCH-OK
+			PERFORM 1100-FILE-LOOP
+		END-IF
+		PERFORM 1059-CLOSE-MAIN-FILES
+		IF WS-BATCH-OK
+			PERFORM 8500-WRITE-EXCEPTION-SECTIONS
+		END-IF.
+
+	1051-OPEN-INPUT-FILE.
+		OPEN INPUT TRAN-FILE
+		IF WS-TRAN-FILE-STATUS NOT = '00'
+			DISPLAY 'TRAN-FILE OPEN FAILED, STATUS='
+				WS-TRAN-FILE-STATUS
+			DISPLAY 'UNATTENDED BATCH RUN - ABORTING RUN'
+			SET WS-BATCH-FAILED TO TRUE
+		END-IF.
+
+	1052-OPEN-OUTPUT-FILES.
+		IF WS-RESTART-REQUESTED AND WS-CHKPT-FOUND
+			OPEN EXTEND REJECT-FILE
+			OPEN EXTEND AUDIT-FILE
+			OPEN EXTEND EXCEPTION-FILE
+		ELSE
+			OPEN OUTPUT REJECT-FILE
+			OPEN OUTPUT AUDIT-FILE
+			OPEN OUTPUT EXCEPTION-FILE
+		END-IF
+		IF WS-REJECT-FILE-STATUS NOT = '00'
+			OR WS-AUDIT-FILE-STATUS NOT = '00'
+			OR WS-EXCP-FILE-STATUS NOT = '00'
+			DISPLAY 'OUTPUT FILE OPEN FAILED - ABORTING RUN'
+			SET WS-BATCH-FAILED TO TRUE
+		END-IF.
+
+	1053-OPEN-REPORT-FILE.
+		PERFORM 8000-PRODUCE-REPORT-HEADER
+		IF WS-RPT-FILE-STATUS NOT = '00'
+			SET WS-BATCH-FAILED TO TRUE
+		END-IF.
+
+	1059-CLOSE-MAIN-FILES.
+		IF WS-TRAN-FILE-STATUS = '00'
+			CLOSE TRAN-FILE
+		END-IF
+		IF WS-REJECT-FILE-STATUS = '00'
+			CLOSE REJECT-FILE
+		END-IF
+		IF WS-AUDIT-FILE-STATUS = '00'
+			CLOSE AUDIT-FILE
+		END-IF
+		IF WS-EXCP-FILE-STATUS = '00'
+			CLOSE EXCEPTION-FILE
+		END-IF.
+
+	1000-CONSOLE-LOOP.
 		ACCEPT n
 		PERFORM UNTIL n = 42
 			DISPLAY n
+			PERFORM 2000-ACCUMULATE-STATS
 			ACCEPT n
 		END-PERFORM.
-		STOP RUN.
+
+	1100-FILE-LOOP.
+		READ TRAN-FILE
+			AT END
+				SET WS-END-OF-FILE TO TRUE
+		END-READ
+		PERFORM UNTIL WS-END-OF-FILE
+			ADD 1 TO WS-INPUT-POSITION
+			PERFORM 1500-VALIDATE-INPUT
+			IF WS-RECORD-VALID
+				CALL 'LOOKUP' USING TRAN-CODE
+					WS-FOUND-SWITCH
+				IF WS-CODE-FOUND
+					MOVE TRAN-CODE TO WS-N-VALUE
+					MOVE WS-N-VALUE TO n
+					PERFORM 2000-ACCUMULATE-STATS
+					PERFORM 3000-WRITE-AUDIT
+					PERFORM 8200-WRITE-DETAIL-LINE
+				ELSE
+					PERFORM 1700-WRITE-EXCEPTION
+				END-IF
+			ELSE
+				PERFORM 1600-WRITE-REJECT
+			END-IF
+			IF FUNCTION MOD(WS-INPUT-POSITION
+				WS-CHKPT-INTERVAL) = 0
+				PERFORM 4000-WRITE-CHECKPOINT
+			END-IF
+			READ TRAN-FILE
+				AT END
+					SET WS-END-OF-FILE TO TRUE
+			END-READ
+		END-PERFORM.
+
+	1500-VALIDATE-INPUT.
+		SET WS-RECORD-VALID TO TRUE
+		IF TRAN-CODE IS NOT NUMERIC
+			SET WS-RECORD-INVALID TO TRUE
+		END-IF.
+
+	1600-WRITE-REJECT.
+		ADD 1 TO WS-REJECT-COUNT
+		MOVE WS-INPUT-POSITION TO WS-REJECT-POSITION
+		MOVE TRAN-CODE TO WS-REJECT-VALUE
+		WRITE REJECT-RECORD FROM WS-REJECT-LINE.
+
+	1700-WRITE-EXCEPTION.
+		ADD 1 TO WS-EXCEPTION-COUNT
+		MOVE WS-INPUT-POSITION TO WS-EXCP-POSITION
+		MOVE TRAN-CODE TO WS-EXCP-VALUE
+		WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE.
+
+	4000-WRITE-CHECKPOINT.
+		MOVE WS-INPUT-POSITION TO WS-CHKPT-POSITION
+		MOVE WS-RECORD-COUNT TO WS-CHKPT-RECORD-COUNT
+		MOVE WS-SUM-OF-N TO WS-CHKPT-SUM
+		MOVE WS-MIN-N TO WS-CHKPT-MIN
+		MOVE WS-MAX-N TO WS-CHKPT-MAX
+		MOVE WS-AUDIT-SEQ TO WS-CHKPT-AUDIT-SEQ
+		OPEN OUTPUT CHECKPOINT-FILE
+		IF WS-CHKPT-FILE-STATUS = '00'
+			WRITE CHECKPOINT-RECORD FROM WS-CHECKPOINT-LINE
+			CLOSE CHECKPOINT-FILE
+		ELSE
+			DISPLAY 'CHECKPOINT WRITE FAILED, STATUS='
+				WS-CHKPT-FILE-STATUS
+		END-IF.
+
+	5000-RESTART-REPOSITION.
+		SET WS-CHKPT-NOT-FOUND TO TRUE
+		OPEN INPUT CHECKPOINT-FILE
+		IF WS-CHKPT-FILE-STATUS = '00'
+			READ CHECKPOINT-FILE INTO WS-CHECKPOINT-LINE
+				AT END
+					CONTINUE
+				NOT AT END
+					SET WS-CHKPT-FOUND TO TRUE
+			END-READ
+			CLOSE CHECKPOINT-FILE
+		END-IF
+		IF WS-CHKPT-FOUND
+			MOVE WS-CHKPT-POSITION TO WS-INPUT-POSITION
+			MOVE WS-CHKPT-POSITION TO WS-SKIP-COUNT
+			MOVE WS-CHKPT-RECORD-COUNT TO WS-RECORD-COUNT
+			MOVE WS-CHKPT-SUM TO WS-SUM-OF-N
+			MOVE WS-CHKPT-MIN TO WS-MIN-N
+			MOVE WS-CHKPT-MAX TO WS-MAX-N
+			MOVE WS-CHKPT-AUDIT-SEQ TO WS-AUDIT-SEQ
+			PERFORM WS-SKIP-COUNT TIMES
+				READ TRAN-FILE
+					AT END
+					SET WS-END-OF-FILE TO TRUE
+				END-READ
+			END-PERFORM
+		ELSE
+			DISPLAY 'NO CHECKPOINT - STARTING AT RECORD 1'
+		END-IF.
+
+	3000-WRITE-AUDIT.
+		ADD 1 TO WS-AUDIT-SEQ
+		MOVE WS-RUN-ID TO WS-AUDIT-RUNID
+		MOVE WS-AUDIT-SEQ TO WS-AUDIT-SEQ-OUT
+		MOVE n TO WS-AUDIT-VALUE
+		MOVE TRAN-REFERENCE TO WS-AUDIT-REFERENCE
+		WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+
+	2000-ACCUMULATE-STATS.
+		MOVE n TO WS-N-VALUE
+		ADD 1 TO WS-RECORD-COUNT
+		ADD WS-N-VALUE TO WS-SUM-OF-N
+		IF WS-N-VALUE < WS-MIN-N
+			MOVE WS-N-VALUE TO WS-MIN-N
+		END-IF
+		IF WS-N-VALUE > WS-MAX-N
+			MOVE WS-N-VALUE TO WS-MAX-N
+		END-IF.
+
+	8000-PRODUCE-REPORT-HEADER.
+		IF WS-RESTART-REQUESTED AND WS-CHKPT-FOUND
+			OPEN EXTEND REPORT-FILE
+		ELSE
+			OPEN OUTPUT REPORT-FILE
+		END-IF
+		IF WS-RPT-FILE-STATUS NOT = '00'
+			DISPLAY 'REPORT-FILE OPEN FAILED, STATUS='
+				WS-RPT-FILE-STATUS
+		ELSE
+			MOVE ZERO TO WS-RPT-PAGE-COUNT
+			IF NOT (WS-RESTART-REQUESTED AND WS-CHKPT-FOUND)
+				PERFORM 8100-WRITE-TRAN-PAGE-HEADER
+			END-IF
+		END-IF.
+
+	8100-WRITE-TRAN-PAGE-HEADER.
+		ADD 1 TO WS-RPT-PAGE-COUNT
+		MOVE WS-RUN-ID TO WS-RPT-HDR-RUNID
+		MOVE WS-RPT-PAGE-COUNT TO WS-RPT-HDR-PAGE
+		WRITE REPORT-RECORD FROM WS-RPT-PAGE-HEADING
+		WRITE REPORT-RECORD FROM WS-RPT-TRAN-COL-HDR
+		MOVE ZERO TO WS-RPT-LINE-COUNT.
+
+	8200-WRITE-DETAIL-LINE.
+		IF WS-RPT-LINE-COUNT NOT < WS-RPT-LINES-PER-PAGE
+			PERFORM 8100-WRITE-TRAN-PAGE-HEADER
+		END-IF
+		MOVE WS-INPUT-POSITION TO WS-RPT-DTL-POSITION
+		MOVE WS-N-VALUE TO WS-RPT-DTL-CODE
+		MOVE TRAN-REFERENCE TO WS-RPT-DTL-REFERENCE
+		WRITE REPORT-RECORD FROM WS-RPT-TRAN-DETAIL
+		ADD 1 TO WS-RPT-LINE-COUNT.
+
+	8300-WRITE-SECTION-HEADER.
+		ADD 1 TO WS-RPT-PAGE-COUNT
+		MOVE WS-RUN-ID TO WS-RPT-HDR-RUNID
+		MOVE WS-RPT-PAGE-COUNT TO WS-RPT-HDR-PAGE
+		WRITE REPORT-RECORD FROM WS-RPT-PAGE-HEADING
+		WRITE REPORT-RECORD FROM WS-RPT-SECTION-LINE
+		MOVE ZERO TO WS-RPT-LINE-COUNT.
+
+	8500-WRITE-EXCEPTION-SECTIONS.
+		MOVE '*** REJECTED / INVALID CODES ***'
+			TO WS-RPT-SECTION-TEXT
+		PERFORM 8300-WRITE-SECTION-HEADER
+		MOVE 'N' TO WS-EOF-SWITCH
+		OPEN INPUT REJECT-FILE
+		IF WS-REJECT-FILE-STATUS NOT = '00'
+			DISPLAY 'REJECT REOPEN FAILED, STATUS='
+				WS-REJECT-FILE-STATUS
+		ELSE
+			READ REJECT-FILE INTO WS-REJECT-LINE
+				AT END
+				SET WS-END-OF-FILE TO TRUE
+			END-READ
+			PERFORM UNTIL WS-END-OF-FILE
+				IF WS-RPT-LINE-COUNT
+					NOT < WS-RPT-LINES-PER-PAGE
+				PERFORM 8300-WRITE-SECTION-HEADER
+				END-IF
+				WRITE REPORT-RECORD FROM WS-REJECT-LINE
+				ADD 1 TO WS-RPT-LINE-COUNT
+				READ REJECT-FILE INTO WS-REJECT-LINE
+					AT END
+					SET WS-END-OF-FILE TO TRUE
+				END-READ
+			END-PERFORM
+			CLOSE REJECT-FILE
+		END-IF
+		MOVE '*** MASTER FILE EXCEPTIONS ***'
+			TO WS-RPT-SECTION-TEXT
+		PERFORM 8300-WRITE-SECTION-HEADER
+		MOVE 'N' TO WS-EOF-SWITCH
+		OPEN INPUT EXCEPTION-FILE
+		IF WS-EXCP-FILE-STATUS NOT = '00'
+			DISPLAY 'EXCEPTION REOPEN FAILED, STATUS='
+				WS-EXCP-FILE-STATUS
+		ELSE
+			READ EXCEPTION-FILE INTO WS-EXCEPTION-LINE
+				AT END
+				SET WS-END-OF-FILE TO TRUE
+			END-READ
+			PERFORM UNTIL WS-END-OF-FILE
+				IF WS-RPT-LINE-COUNT
+					NOT < WS-RPT-LINES-PER-PAGE
+				PERFORM 8300-WRITE-SECTION-HEADER
+				END-IF
+				WRITE REPORT-RECORD FROM
+					WS-EXCEPTION-LINE
+				ADD 1 TO WS-RPT-LINE-COUNT
+				READ EXCEPTION-FILE INTO
+					WS-EXCEPTION-LINE
+					AT END
+					SET WS-END-OF-FILE TO TRUE
+				END-READ
+			END-PERFORM
+			CLOSE EXCEPTION-FILE
+		END-IF
+		CLOSE REPORT-FILE.
+
+	9000-PRINT-SUMMARY.
+		DISPLAY '===== PROG RUN SUMMARY ====='
+		DISPLAY 'RECORDS PROCESSED : ' WS-RECORD-COUNT
+		DISPLAY 'RECORDS REJECTED   : ' WS-REJECT-COUNT
+		DISPLAY 'MASTER EXCEPTIONS  : ' WS-EXCEPTION-COUNT
+		DISPLAY 'SUM OF N           : ' WS-SUM-OF-N
+		IF WS-RECORD-COUNT = ZERO
+			DISPLAY 'MIN N / MAX N      : N/A (NO RECORDS)'
+		ELSE
+			DISPLAY 'MIN N              : ' WS-MIN-N
+			DISPLAY 'MAX N              : ' WS-MAX-N
+		END-IF
+		DISPLAY '============================'.
