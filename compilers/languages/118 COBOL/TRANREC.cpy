@@ -0,0 +1,4 @@
+	01  TRAN-RECORD.
+		05  TRAN-CODE                PIC X(4).
+		05  TRAN-REFERENCE           PIC X(10).
+		05  FILLER                   PIC X(66).
