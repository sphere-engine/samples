@@ -0,0 +1,5 @@
+	01  MASTER-RECORD.
+		05  MT-CODE                  PIC X(4).
+		05  MT-DESCRIPTION           PIC X(30).
+		05  MT-ACTIVE-FLAG           PIC X.
+		05  FILLER                   PIC X(45).
